@@ -1,41 +1,822 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. COMPUTEEX.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       01  NUMERO1        PIC 9(2).
-       01  NUMERO2        PIC 9(2).
-       01  SUMA           PIC 9(2).
-       01  RESTA          PIC 9(2).
-       01  MULTIPLICACION PIC 9(2).
-       01  DIV            PIC 9(2).
-       01  EXPO           PIC 9(2).
-
-           PROCEDURE DIVISION.
-           MAIN-PROCEDURE.
-            DISPLAY "INGRESA EL PRIMER NUMERO:"
-            ACCEPT NUMERO1
-            DISPLAY "INGRESA EL SEGUNDO NUMERO:"
-            ACCEPT NUMERO2
-
-            COMPUTE SUMA  = NUMERO1 + NUMERO2
-            COMPUTE RESTA = NUMERO1 - NUMERO2
-            COMPUTE DIV   = NUMERO1 / NUMERO2
-            COMPUTE MULTIPLICACION = NUMERO1 * NUMERO2
-            COMPUTE EXPO  = NUMERO1 ** 2
-
-            DISPLAY "SUMA = " SUMA
-            DISPLAY "RESTA = " RESTA
-            DISPLAY "DIVISION = " DIV
-            DISPLAY "MULTIPLICACION = " MULTIPLICACION
-            DISPLAY "CUADRADO DE " NUMERO1 " = " EXPO.
-
-            STOP RUN.
-           END PROGRAM COMPUTEEX.
+000010******************************************************************
+000020* IDENTIFICATION DIVISION.
+000030******************************************************************
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID.     COMPUTEEX.
+000060 AUTHOR.         J. ALVARADO.
+000070 INSTALLATION.   DATA PROCESSING.
+000080 DATE-WRITTEN.   2024-02-10.
+000090 DATE-COMPILED.
+000100******************************************************************
+000110* MODIFICATION HISTORY
+000120*--------------------------------------------------------------
+000130* DATE       INIT  DESCRIPTION
+000140*--------------------------------------------------------------
+000150* 2024-02-10  JA   ORIGINAL VERSION - INTERACTIVE ONE-SHOT CALC.
+000160* 2026-08-09  JA   ADDED FILE-DRIVEN BATCH MODE SO A WHOLE
+000170*                  DECK OF NUMERO1/NUMERO2 PAIRS CAN RUN IN ONE
+000180*                  JOB INSTEAD OF ONE ACCEPT SESSION PER PAIR.
+000190* 2026-08-09  JA   ADDED A FORMATTED REPORT OUTPUT FILE SO
+000200*                  RESULTS SURVIVE PAST THE CONSOLE SESSION.
+000210* 2026-08-09  JA   MOVED THE CALCULATION FIELDS OUT TO COPYBOOK
+000220*                  CALCFLDS SO OTHER PROGRAMS CAN SHARE THE SAME
+000230*                  RECORD SHAPE.
+000240* 2026-08-09  JA   ADDED A PERSISTENT AUDIT LOG OF EVERY
+000250*                  CALCULATION, WITH TIMESTAMP AND OPERATOR ID.
+000260* 2026-08-09  JA   ADDED CHECKPOINT/RESTART SUPPORT FOR LARGE
+000270*                  BATCH RUNS.
+000280* 2026-08-09  JA   ADDED PORCENTAJE AND PROMEDIO CALCULATIONS.
+000290******************************************************************
+000300 ENVIRONMENT DIVISION.
+000310 CONFIGURATION SECTION.
+000320 SOURCE-COMPUTER.    IBM-370.
+000330 OBJECT-COMPUTER.    IBM-370.
+000340 SPECIAL-NAMES.
+000350     CONSOLE IS CONSOLE.
+000360 INPUT-OUTPUT SECTION.
+000370 FILE-CONTROL.
+000380     SELECT TRANS-FILE ASSIGN TO TRANSIN
+000390         ORGANIZATION IS LINE SEQUENTIAL
+000400         FILE STATUS IS WS-TRANS-STATUS.
+000410
+000420     SELECT REPORT-FILE ASSIGN TO RPTOUT
+000430         ORGANIZATION IS LINE SEQUENTIAL
+000440         FILE STATUS IS WS-REPORT-STATUS.
+000450
+000460     SELECT AUDIT-FILE ASSIGN TO AUDITLOG
+000470         ORGANIZATION IS LINE SEQUENTIAL
+000480         FILE STATUS IS WS-AUDIT-STATUS.
+000490
+000500     SELECT CHECKPOINT-FILE ASSIGN TO CHKPTF
+000510         ORGANIZATION IS LINE SEQUENTIAL
+000520         FILE STATUS IS WS-CHECKPOINT-STATUS.
+000530******************************************************************
+000540* DATA DIVISION.
+000550******************************************************************
+000560 DATA DIVISION.
+000570 FILE SECTION.
+000580 FD  TRANS-FILE
+000590     RECORDING MODE IS F.
+000600 01  TRANS-RECORD.
+000610     05  TRANS-NUMERO1          PIC S9(7)V99.
+000620     05  TRANS-NUMERO2          PIC S9(7)V99.
+000630     05  FILLER                 PIC X(62).
+000640
+000650 FD  REPORT-FILE
+000660     RECORDING MODE IS F.
+000670 01  REPORT-RECORD                  PIC X(174).
+000680
+000690 FD  AUDIT-FILE
+000700     RECORDING MODE IS F.
+000710 01  AUDIT-RECORD                   PIC X(156).
+000720
+000730 FD  CHECKPOINT-FILE
+000740     RECORDING MODE IS F.
+000750 01  CHECKPOINT-RECORD              PIC X(100).
+000760
+000770 WORKING-STORAGE SECTION.
+000780******************************************************************
+000790* SWITCHES AND COUNTERS
+000800******************************************************************
+000810 77  WS-TRANS-STATUS            PIC X(02)  VALUE SPACES.
+000820     88  WS-TRANS-OK                       VALUE "00".
+000830     88  WS-TRANS-EOF                      VALUE "10".
+000840
+000850 77  WS-REPORT-STATUS           PIC X(02)  VALUE SPACES.
+000860     88  WS-REPORT-OK                      VALUE "00".
+000870     88  WS-REPORT-FILE-NOT-FOUND          VALUE "35".
+000880
+000890 77  WS-REPORT-NEW-SW           PIC X(01)  VALUE "Y".
+000900     88  WS-REPORT-IS-NEW                  VALUE "Y".
+000910     88  WS-REPORT-IS-EXISTING             VALUE "N".
+000920
+000930 77  WS-AUDIT-STATUS            PIC X(02)  VALUE SPACES.
+000940     88  WS-AUDIT-OK                       VALUE "00".
+000950     88  WS-AUDIT-FILE-NOT-FOUND           VALUE "35".
+000960
+000970 77  WS-CHECKPOINT-STATUS       PIC X(02)  VALUE SPACES.
+000980     88  WS-CHECKPOINT-OK                  VALUE "00".
+000990     88  WS-CHECKPOINT-EOF                 VALUE "10".
+001000
+001010 77  WS-RESTART-SW              PIC X(01)  VALUE "N".
+001020     88  WS-RESTART-YES                    VALUE "Y" "y".
+001030     88  WS-RESTART-NO                     VALUE "N" "n".
+001040
+001050 77  WS-CHECKPOINT-INTERVAL     PIC 9(05)  COMP VALUE 100.
+001060 77  WS-CHECKPOINT-QUOTIENT     PIC 9(07)  COMP VALUE ZERO.
+001070 77  WS-CHECKPOINT-REMAINDER    PIC 9(05)  COMP VALUE ZERO.
+001080 77  WS-RESTART-SKIP-COUNT      PIC 9(07)  COMP VALUE ZERO.
+001090 77  WS-SKIP-COUNTER            PIC 9(07)  COMP VALUE ZERO.
+001100
+001110 77  WS-OPERATOR-ID             PIC X(08)  VALUE SPACES.
+001120 77  WS-AUDIT-TIME              PIC X(08)  VALUE SPACES.
+001130 77  WS-AUDIT-TIMESTAMP         PIC X(17)  VALUE SPACES.
+001140
+001150 77  WS-DIV-SW                  PIC X(01)  VALUE "N".
+001160     88  WS-DIV-IS-NA                      VALUE "Y".
+001170     88  WS-DIV-IS-VALID                   VALUE "N".
+001180
+001190 77  WS-SUMA-SW                 PIC X(01)  VALUE "N".
+001200     88  WS-SUMA-OVFLW                      VALUE "Y".
+001210     88  WS-SUMA-OK                         VALUE "N".
+001220 77  WS-RESTA-SW                PIC X(01)  VALUE "N".
+001230     88  WS-RESTA-OVFLW                     VALUE "Y".
+001240     88  WS-RESTA-OK                        VALUE "N".
+001250 77  WS-MUL-SW                  PIC X(01)  VALUE "N".
+001260     88  WS-MUL-OVFLW                       VALUE "Y".
+001270     88  WS-MUL-OK                          VALUE "N".
+001280 77  WS-EXPO-SW                 PIC X(01)  VALUE "N".
+001290     88  WS-EXPO-OVFLW                      VALUE "Y".
+001300     88  WS-EXPO-OK                         VALUE "N".
+001310 77  WS-DIV-OVFLW-SW            PIC X(01)  VALUE "N".
+001320     88  WS-DIV-OVFLW                       VALUE "Y".
+001330     88  WS-DIV-OVFLW-NONE                  VALUE "N".
+001340 77  WS-PCT-OVFLW-SW            PIC X(01)  VALUE "N".
+001350     88  WS-PCT-OVFLW                       VALUE "Y".
+001360     88  WS-PCT-OVFLW-NONE                  VALUE "N".
+001370 77  WS-PAGE-NO                 PIC 9(04)  COMP VALUE 1.
+001380 77  WS-RUN-DATE                PIC X(08)  VALUE SPACES.
+001390 77  WS-RUN-DATE-ED             PIC X(10)  VALUE SPACES.
+001400
+001410 77  WS-MODE-SW                 PIC X(01)  VALUE SPACES.
+001420     88  WS-BATCH-MODE                     VALUE "B" "b".
+001430     88  WS-INTERACTIVE-MODE               VALUE "I" "i".
+001440
+001450 77  WS-ANOTHER-SW              PIC X(01)  VALUE "Y".
+001460     88  WS-ANOTHER-YES                     VALUE "Y" "y".
+001470     88  WS-ANOTHER-NO                       VALUE "N" "n".
+001480
+001490******************************************************************
+001500* BATCH CONTROL TOTALS
+001510******************************************************************
+001520 77  WS-REC-COUNT               PIC 9(07)      COMP VALUE ZERO.
+001530 77  WS-TOTAL-SUMA              PIC S9(09)V99  VALUE ZERO.
+001540 77  WS-TOTAL-RESTA             PIC S9(09)V99  VALUE ZERO.
+001550 77  WS-TOTAL-MULTIPLICACION    PIC S9(09)V99  VALUE ZERO.
+001560 77  WS-TOTAL-EXPO              PIC S9(09)V99  VALUE ZERO.
+001570
+001580******************************************************************
+001590* CALCULATION FIELDS - SHARED COPYBOOK
+001600******************************************************************
+001610     COPY CALCFLDS.
+001620
+001630******************************************************************
+001640* REPORT RECORD LAYOUTS - MOVED TO REPORT-RECORD BEFORE WRITE
+001650******************************************************************
+001660 01  WS-REPORT-HEADER.
+001670     05  FILLER                 PIC X(16) VALUE
+001680             "COMPUTEEX REPORT".
+001690     05  FILLER                 PIC X(11) VALUE
+001700             "  RUN DATE ".
+001710     05  RH-RUN-DATE            PIC X(10).
+001720     05  FILLER                 PIC X(08) VALUE
+001730             "  PAGE  ".
+001740     05  RH-PAGE-NO             PIC ZZZ9.
+001750     05  FILLER                 PIC X(83) VALUE SPACES.
+001760
+001770 01  WS-REPORT-DETAIL.
+001780     05  FILLER                 PIC X(02) VALUE SPACES.
+001790     05  FILLER                 PIC X(09) VALUE "NUMERO1 =".
+001800     05  RD-NUMERO1             PIC -9(7).99.
+001810     05  FILLER                 PIC X(02) VALUE SPACES.
+001820     05  FILLER                 PIC X(09) VALUE "NUMERO2 =".
+001830     05  RD-NUMERO2             PIC -9(7).99.
+001840     05  FILLER                 PIC X(02) VALUE SPACES.
+001850     05  FILLER                 PIC X(06) VALUE "SUMA =".
+001860     05  RD-SUMA                PIC -9(7).99.
+001870     05  RD-SUMA-NA REDEFINES RD-SUMA
+001880                            PIC X(11).
+001890     05  FILLER                 PIC X(02) VALUE SPACES.
+001900     05  FILLER                 PIC X(07) VALUE "RESTA =".
+001910     05  RD-RESTA               PIC -9(7).99.
+001920     05  RD-RESTA-NA REDEFINES RD-RESTA
+001930                            PIC X(11).
+001940     05  FILLER                 PIC X(02) VALUE SPACES.
+001950     05  FILLER                 PIC X(05) VALUE "DIV =".
+001960     05  RD-DIV                 PIC -9(7).99.
+001970     05  RD-DIV-NA REDEFINES RD-DIV
+001980                            PIC X(11).
+001990     05  FILLER                 PIC X(02) VALUE SPACES.
+002000     05  FILLER                 PIC X(05) VALUE "MUL =".
+002010     05  RD-MULTIPLICACION      PIC -9(7).99.
+002020     05  RD-MULTIPLICACION-NA REDEFINES RD-MULTIPLICACION
+002030                            PIC X(11).
+002040     05  FILLER                 PIC X(02) VALUE SPACES.
+002050     05  FILLER                 PIC X(06) VALUE "EXPO =".
+002060     05  RD-EXPO                PIC -9(7).99.
+002070     05  RD-EXPO-NA REDEFINES RD-EXPO
+002080                            PIC X(11).
+002090     05  FILLER                 PIC X(02) VALUE SPACES.
+002100     05  FILLER                 PIC X(05) VALUE "PCT =".
+002110     05  RD-PORCENTAJE          PIC -9(7).99.
+002120     05  RD-PORCENTAJE-NA REDEFINES RD-PORCENTAJE
+002130                            PIC X(11).
+002140     05  FILLER                 PIC X(02) VALUE SPACES.
+002150     05  FILLER                 PIC X(05) VALUE "AVG =".
+002160     05  RD-PROMEDIO            PIC -9(7).99.
+002170
+002180 01  WS-REPORT-TRAILER.
+002190     05  FILLER                 PIC X(17) VALUE
+002200             "** CONTROL TOTALS".
+002210     05  FILLER                 PIC X(09) VALUE " RECORDS=".
+002220     05  RT-REC-COUNT           PIC Z,ZZZ,ZZ9.
+002230     05  FILLER                 PIC X(02) VALUE SPACES.
+002240     05  FILLER                 PIC X(06) VALUE "SUMA =".
+002250     05  RT-TOTAL-SUMA          PIC -9(9).99.
+002260     05  FILLER                 PIC X(02) VALUE SPACES.
+002270     05  FILLER                 PIC X(07) VALUE "RESTA =".
+002280     05  RT-TOTAL-RESTA         PIC -9(9).99.
+002290     05  FILLER                 PIC X(02) VALUE SPACES.
+002300     05  FILLER                 PIC X(05) VALUE "MUL =".
+002310     05  RT-TOTAL-MULTIPLICACION PIC -9(9).99.
+002320     05  FILLER                 PIC X(02) VALUE SPACES.
+002330     05  FILLER                 PIC X(06) VALUE "EXPO =".
+002340     05  RT-TOTAL-EXPO          PIC -9(9).99.
+002350     05  FILLER                 PIC X(10) VALUE SPACES.
+002360
+002370 01  WS-AUDIT-DETAIL.
+002380     05  AD-TIMESTAMP           PIC X(17).
+002390     05  FILLER                 PIC X(01) VALUE SPACE.
+002400     05  AD-OPERATOR-ID         PIC X(08).
+002410     05  FILLER                 PIC X(01) VALUE SPACE.
+002420     05  AD-NUMERO1             PIC -9(7).99.
+002430     05  FILLER                 PIC X(01) VALUE SPACE.
+002440     05  AD-NUMERO2             PIC -9(7).99.
+002450     05  FILLER                 PIC X(01) VALUE SPACE.
+002460     05  AD-SUMA                PIC -9(7).99.
+002470     05  AD-SUMA-NA REDEFINES AD-SUMA
+002480                                PIC X(11).
+002490     05  FILLER                 PIC X(01) VALUE SPACE.
+002500     05  AD-RESTA               PIC -9(7).99.
+002510     05  AD-RESTA-NA REDEFINES AD-RESTA
+002520                                PIC X(11).
+002530     05  FILLER                 PIC X(01) VALUE SPACE.
+002540     05  AD-DIV                 PIC -9(7).99.
+002550     05  AD-DIV-NA REDEFINES AD-DIV
+002560                                PIC X(11).
+002570     05  FILLER                 PIC X(01) VALUE SPACE.
+002580     05  AD-MULTIPLICACION      PIC -9(7).99.
+002590     05  AD-MULTIPLICACION-NA REDEFINES AD-MULTIPLICACION
+002600                                PIC X(11).
+002610     05  FILLER                 PIC X(01) VALUE SPACE.
+002620     05  AD-EXPO                PIC -9(7).99.
+002630     05  AD-EXPO-NA REDEFINES AD-EXPO
+002640                                PIC X(11).
+002650     05  FILLER                 PIC X(01) VALUE SPACE.
+002660     05  AD-PORCENTAJE          PIC -9(7).99.
+002670     05  AD-PORCENTAJE-NA REDEFINES AD-PORCENTAJE
+002680                            PIC X(11).
+002690     05  FILLER                 PIC X(01) VALUE SPACE.
+002700     05  AD-PROMEDIO            PIC -9(7).99.
+002710     05  FILLER                 PIC X(22) VALUE SPACES.
+002720
+002730******************************************************************
+002740* CHECKPOINT RECORD - LAST COMPLETED RECORD NUMBER AND THE
+002750* CONTROL TOTALS ACCUMULATED AS OF THAT RECORD, SO A RESTARTED
+002760* RUN CAN PICK UP THE TOTALS WHERE THE PRIOR RUN LEFT OFF
+002770******************************************************************
+002780 01  WS-CHECKPOINT-DETAIL.
+002790     05  CP-REC-COUNT           PIC 9(07).
+002800     05  CP-TOTAL-SUMA          PIC S9(09)V99.
+002810     05  CP-TOTAL-RESTA         PIC S9(09)V99.
+002820     05  CP-TOTAL-MULTIPLICACION PIC S9(09)V99.
+002830     05  CP-TOTAL-EXPO          PIC S9(09)V99.
+002840     05  FILLER                 PIC X(49) VALUE SPACES.
+002850******************************************************************
+002860* PROCEDURE DIVISION.
+002870******************************************************************
+002880 PROCEDURE DIVISION.
+002890******************************************************************
+002900* 0000-MAINLINE - PROGRAM ENTRY POINT
+002910******************************************************************
+002920 0000-MAINLINE.
+002930     PERFORM 1000-INITIALIZE
+002940         THRU 1000-INITIALIZE-EXIT.
+002950
+002960     IF WS-BATCH-MODE
+002970         PERFORM 2000-BATCH-PROCESS
+002980             THRU 2000-BATCH-PROCESS-EXIT
+002990     ELSE
+003000         PERFORM 3000-INTERACTIVE-PROCESS
+003010             THRU 3000-INTERACTIVE-PROCESS-EXIT
+003020     END-IF.
+003030
+003040     PERFORM 9000-TERMINATE
+003050         THRU 9000-TERMINATE-EXIT.
+003060
+003070     STOP RUN.
+003080******************************************************************
+003090* 1000-INITIALIZE - ASK THE OPERATOR HOW THIS RUN SHOULD EXECUTE
+003100******************************************************************
+003110 1000-INITIALIZE.
+003120     DISPLAY "BATCH OR INTERACTIVE MODE (B/I)?"
+003130     ACCEPT WS-MODE-SW.
+003140
+003150     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+003160     MOVE WS-RUN-DATE(5:2) TO WS-RUN-DATE-ED(1:2)
+003170     MOVE "/"                TO WS-RUN-DATE-ED(3:1)
+003180     MOVE WS-RUN-DATE(7:2) TO WS-RUN-DATE-ED(4:2)
+003190     MOVE "/"                TO WS-RUN-DATE-ED(6:1)
+003200     MOVE WS-RUN-DATE(1:4) TO WS-RUN-DATE-ED(7:4).
+003210
+003220     IF WS-BATCH-MODE
+003230         DISPLAY "RESTART FROM LAST CHECKPOINT (Y/N)?"
+003240         ACCEPT WS-RESTART-SW
+003250     END-IF.
+003260
+003270     SET WS-REPORT-IS-NEW TO TRUE.
+003280     IF WS-RESTART-YES
+003290         OPEN EXTEND REPORT-FILE
+003300         IF WS-REPORT-FILE-NOT-FOUND
+003310             OPEN OUTPUT REPORT-FILE
+003320         ELSE
+003330             SET WS-REPORT-IS-EXISTING TO TRUE
+003340         END-IF
+003350     ELSE
+003360         OPEN OUTPUT REPORT-FILE
+003370     END-IF.
+003380     IF NOT WS-REPORT-OK
+003390         DISPLAY "UNABLE TO OPEN REPORT FILE, STATUS = "
+003400             WS-REPORT-STATUS
+003410     ELSE
+003420         IF WS-REPORT-IS-NEW
+003430             PERFORM 6000-WRITE-REPORT-HEADER
+003440                 THRU 6000-WRITE-REPORT-HEADER-EXIT
+003450         END-IF
+003460     END-IF.
+003470
+003480     ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER".
+003490     IF WS-OPERATOR-ID = SPACES
+003500         MOVE "UNKNOWN " TO WS-OPERATOR-ID
+003510     END-IF.
+003520
+003530     OPEN EXTEND AUDIT-FILE.
+003540     IF WS-AUDIT-FILE-NOT-FOUND
+003550         OPEN OUTPUT AUDIT-FILE
+003560     END-IF.
+003570     IF NOT WS-AUDIT-OK
+003580         DISPLAY "UNABLE TO OPEN AUDIT LOG, STATUS = "
+003590             WS-AUDIT-STATUS
+003600     END-IF.
+003610 1000-INITIALIZE-EXIT.
+003620     EXIT.
+003630******************************************************************
+003640* 2000-BATCH-PROCESS - READ THE TRANSACTION FILE, ONE PAIR PER
+003650* RECORD, AND PRODUCE RESULTS FOR EVERY RECORD IN THE FILE
+003660******************************************************************
+003670 2000-BATCH-PROCESS.
+003680     IF WS-RESTART-YES
+003690         PERFORM 2050-READ-CHECKPOINT
+003700             THRU 2050-READ-CHECKPOINT-EXIT
+003710     END-IF.
+003720
+003730     OPEN INPUT TRANS-FILE.
+003740     IF NOT WS-TRANS-OK
+003750         DISPLAY "UNABLE TO OPEN TRANSACTION FILE, STATUS = "
+003760             WS-TRANS-STATUS
+003770         GO TO 2000-BATCH-PROCESS-EXIT
+003780     END-IF.
+003790
+003800     IF WS-RESTART-SKIP-COUNT > ZERO
+003810         PERFORM 2060-SKIP-TO-CHECKPOINT
+003820             THRU 2060-SKIP-TO-CHECKPOINT-EXIT
+003830     END-IF.
+003840
+003850     PERFORM 2100-BATCH-READ-TRANS
+003860         THRU 2100-BATCH-READ-TRANS-EXIT.
+003870
+003880     PERFORM 2150-BATCH-PROCESS-ONE
+003890         THRU 2150-BATCH-PROCESS-ONE-EXIT
+003900         UNTIL WS-TRANS-EOF.
+003910
+003920     PERFORM 6200-WRITE-REPORT-TRAILER
+003930         THRU 6200-WRITE-REPORT-TRAILER-EXIT.
+003940     PERFORM 2250-CLEAR-CHECKPOINT
+003950         THRU 2250-CLEAR-CHECKPOINT-EXIT.
+003960     CLOSE TRANS-FILE.
+003970 2000-BATCH-PROCESS-EXIT.
+003980     EXIT.
+003990******************************************************************
+004000* 2100-BATCH-READ-TRANS - READ THE NEXT TRANSACTION RECORD
+004010******************************************************************
+004020 2100-BATCH-READ-TRANS.
+004030     READ TRANS-FILE
+004040         AT END
+004050             SET WS-TRANS-EOF TO TRUE
+004060     END-READ.
+004070 2100-BATCH-READ-TRANS-EXIT.
+004080     EXIT.
+004090******************************************************************
+004100* 2050-READ-CHECKPOINT - LOAD THE LAST CHECKPOINT, IF ANY, SO A
+004110* RESTARTED RUN CAN RESUME THE RECORD COUNT AND TOTALS
+004120******************************************************************
+004130 2050-READ-CHECKPOINT.
+004140     OPEN INPUT CHECKPOINT-FILE.
+004150     IF NOT WS-CHECKPOINT-OK
+004160         DISPLAY "NO CHECKPOINT FILE, STARTING FROM BEGINNING"
+004170         GO TO 2050-READ-CHECKPOINT-EXIT
+004180     END-IF.
+004190
+004200     READ CHECKPOINT-FILE
+004210         AT END SET WS-CHECKPOINT-EOF TO TRUE
+004220     END-READ.
+004230
+004240     IF WS-CHECKPOINT-EOF
+004250         DISPLAY "CHECKPOINT FILE IS EMPTY"
+004260     ELSE
+004270         MOVE CHECKPOINT-RECORD       TO WS-CHECKPOINT-DETAIL
+004280         MOVE CP-REC-COUNT            TO WS-RESTART-SKIP-COUNT
+004290         MOVE CP-TOTAL-SUMA           TO WS-TOTAL-SUMA
+004300         MOVE CP-TOTAL-RESTA          TO WS-TOTAL-RESTA
+004310         MOVE CP-TOTAL-MULTIPLICACION TO WS-TOTAL-MULTIPLICACION
+004320         MOVE CP-TOTAL-EXPO           TO WS-TOTAL-EXPO
+004330         DISPLAY "RESUMING BATCH RUN AFTER RECORD "
+004340             WS-RESTART-SKIP-COUNT
+004350     END-IF.
+004360
+004370     CLOSE CHECKPOINT-FILE.
+004380 2050-READ-CHECKPOINT-EXIT.
+004390     EXIT.
+004400******************************************************************
+004410* 2060-SKIP-TO-CHECKPOINT - FAST-FORWARD PAST THE TRANSACTION
+004420* RECORDS ALREADY COMPLETED BEFORE THE LAST CHECKPOINT
+004430******************************************************************
+004440 2060-SKIP-TO-CHECKPOINT.
+004450     MOVE ZERO TO WS-SKIP-COUNTER.
+004460     PERFORM 2070-SKIP-ONE-RECORD
+004470         THRU 2070-SKIP-ONE-RECORD-EXIT
+004480         UNTIL WS-SKIP-COUNTER >= WS-RESTART-SKIP-COUNT
+004490             OR WS-TRANS-EOF.
+004500     MOVE WS-RESTART-SKIP-COUNT TO WS-REC-COUNT.
+004510 2060-SKIP-TO-CHECKPOINT-EXIT.
+004520     EXIT.
+004530******************************************************************
+004540* 2070-SKIP-ONE-RECORD - READ AND DISCARD ONE ALREADY-COMPLETED
+004550* TRANSACTION RECORD
+004560******************************************************************
+004570 2070-SKIP-ONE-RECORD.
+004580     PERFORM 2100-BATCH-READ-TRANS
+004590         THRU 2100-BATCH-READ-TRANS-EXIT.
+004600     IF NOT WS-TRANS-EOF
+004610         ADD 1 TO WS-SKIP-COUNTER
+004620     END-IF.
+004630 2070-SKIP-ONE-RECORD-EXIT.
+004640     EXIT.
+004650******************************************************************
+004660* 2150-BATCH-PROCESS-ONE - CALCULATE AND REPORT ONE TRANSACTION
+004670* RECORD, THEN READ THE NEXT ONE
+004680******************************************************************
+004690 2150-BATCH-PROCESS-ONE.
+004700     MOVE TRANS-NUMERO1 TO NUMERO1
+004710     MOVE TRANS-NUMERO2 TO NUMERO2
+004720     PERFORM 5000-CALCULATE-RESULTS
+004730         THRU 5000-CALCULATE-RESULTS-EXIT.
+004740     ADD 1                  TO WS-REC-COUNT.
+004750     ADD SUMA               TO WS-TOTAL-SUMA.
+004760     ADD RESTA              TO WS-TOTAL-RESTA.
+004770     ADD MULTIPLICACION     TO WS-TOTAL-MULTIPLICACION.
+004780     ADD EXPO               TO WS-TOTAL-EXPO.
+004790
+004800     DISPLAY "SUMA = " SUMA
+004810     DISPLAY "RESTA = " RESTA
+004820     IF WS-DIV-IS-NA
+004830         DISPLAY "DIVISION = N/A (NUMERO2 = 0)"
+004840     ELSE
+004850         DISPLAY "DIVISION = " DIV
+004860     END-IF
+004870     DISPLAY "MULTIPLICACION = " MULTIPLICACION
+004880     DISPLAY "CUADRADO DE " NUMERO1 " = " EXPO.
+004890     IF WS-DIV-IS-NA
+004900         DISPLAY "PORCENTAJE = N/A (NUMERO2 = 0)"
+004910     ELSE
+004920         DISPLAY "PORCENTAJE = " PORCENTAJE
+004930     END-IF.
+004940     DISPLAY "PROMEDIO = " PROMEDIO.
+004950     PERFORM 6100-WRITE-REPORT-DETAIL
+004960         THRU 6100-WRITE-REPORT-DETAIL-EXIT.
+004970
+004980     PERFORM 7000-WRITE-AUDIT-RECORD
+004990         THRU 7000-WRITE-AUDIT-RECORD-EXIT.
+005000
+005010     DIVIDE WS-REC-COUNT BY WS-CHECKPOINT-INTERVAL
+005020         GIVING WS-CHECKPOINT-QUOTIENT
+005030         REMAINDER WS-CHECKPOINT-REMAINDER.
+005040     IF WS-CHECKPOINT-REMAINDER = ZERO
+005050         PERFORM 2200-WRITE-CHECKPOINT
+005060             THRU 2200-WRITE-CHECKPOINT-EXIT
+005070     END-IF.
+005080     PERFORM 2100-BATCH-READ-TRANS
+005090         THRU 2100-BATCH-READ-TRANS-EXIT.
+005100 2150-BATCH-PROCESS-ONE-EXIT.
+005110     EXIT.
+005120******************************************************************
+005130* 2200-WRITE-CHECKPOINT - SAVE THE CURRENT RECORD COUNT AND
+005140* TOTALS SO A LARGE BATCH RUN CAN BE RESTARTED IF IT IS
+005150* INTERRUPTED. LINE SEQUENTIAL FILES CANNOT BE REWRITTEN IN
+005160* PLACE, SO EACH CHECKPOINT REOPENS THE FILE AS OUTPUT.
+005170******************************************************************
+005180 2200-WRITE-CHECKPOINT.
+005190     MOVE WS-REC-COUNT            TO CP-REC-COUNT
+005200     MOVE WS-TOTAL-SUMA           TO CP-TOTAL-SUMA
+005210     MOVE WS-TOTAL-RESTA          TO CP-TOTAL-RESTA
+005220     MOVE WS-TOTAL-MULTIPLICACION TO CP-TOTAL-MULTIPLICACION
+005230     MOVE WS-TOTAL-EXPO           TO CP-TOTAL-EXPO.
+005240     MOVE WS-CHECKPOINT-DETAIL    TO CHECKPOINT-RECORD.
+005250
+005260     OPEN OUTPUT CHECKPOINT-FILE.
+005270     IF WS-CHECKPOINT-OK
+005280         WRITE CHECKPOINT-RECORD
+005290         CLOSE CHECKPOINT-FILE
+005300     ELSE
+005310         DISPLAY "UNABLE TO OPEN CHECKPOINT FILE, STATUS = "
+005320             WS-CHECKPOINT-STATUS
+005330     END-IF.
+005340 2200-WRITE-CHECKPOINT-EXIT.
+005350     EXIT.
+005360******************************************************************
+005370* 2250-CLEAR-CHECKPOINT - THE BATCH RUN COMPLETED NORMALLY, SO
+005380* RESET THE CHECKPOINT TO ZERO. THE NEXT RUN WILL START FROM
+005390* THE BEGINNING OF THE TRANSACTION FILE UNLESS IT IS ITSELF
+005400* INTERRUPTED AND LEAVES A NEW CHECKPOINT BEHIND.
+005410******************************************************************
+005420 2250-CLEAR-CHECKPOINT.
+005430     MOVE ZERO TO CP-REC-COUNT
+005440     MOVE ZERO TO CP-TOTAL-SUMA
+005450     MOVE ZERO TO CP-TOTAL-RESTA
+005460     MOVE ZERO TO CP-TOTAL-MULTIPLICACION
+005470     MOVE ZERO TO CP-TOTAL-EXPO.
+005480     MOVE WS-CHECKPOINT-DETAIL TO CHECKPOINT-RECORD.
+005490
+005500     OPEN OUTPUT CHECKPOINT-FILE.
+005510     IF WS-CHECKPOINT-OK
+005520         WRITE CHECKPOINT-RECORD
+005530         CLOSE CHECKPOINT-FILE
+005540     ELSE
+005550         DISPLAY "UNABLE TO OPEN CHECKPOINT FILE, STATUS = "
+005560             WS-CHECKPOINT-STATUS
+005570     END-IF.
+005580 2250-CLEAR-CHECKPOINT-EXIT.
+005590     EXIT.
+005600******************************************************************
+005610* 3000-INTERACTIVE-PROCESS - RUN AN INTERACTIVE SESSION, LETTING
+005620* THE OPERATOR CALCULATE AS MANY PAIRS AS NEEDED BEFORE EXITING
+005630******************************************************************
+005640 3000-INTERACTIVE-PROCESS.
+005650     PERFORM 3100-INTERACTIVE-ONE
+005660         THRU 3100-INTERACTIVE-ONE-EXIT
+005670         UNTIL WS-ANOTHER-NO.
+005680 3000-INTERACTIVE-PROCESS-EXIT.
+005690     EXIT.
+005700******************************************************************
+005710* 3100-INTERACTIVE-ONE - PROMPT THE OPERATOR FOR ONE PAIR AT THE
+005720* CONSOLE, DISPLAY THE RESULTS, AND ASK WHETHER TO CONTINUE
+005730******************************************************************
+005740 3100-INTERACTIVE-ONE.
+005750     DISPLAY "INGRESA EL PRIMER NUMERO:"
+005760     ACCEPT NUMERO1
+005770     DISPLAY "INGRESA EL SEGUNDO NUMERO:"
+005780     ACCEPT NUMERO2
+005790
+005800     PERFORM 5000-CALCULATE-RESULTS
+005810         THRU 5000-CALCULATE-RESULTS-EXIT.
+005820
+005830     DISPLAY "SUMA = " SUMA
+005840     DISPLAY "RESTA = " RESTA
+005850     IF WS-DIV-IS-NA
+005860         DISPLAY "DIVISION = N/A (NUMERO2 = 0)"
+005870     ELSE
+005880         DISPLAY "DIVISION = " DIV
+005890     END-IF
+005900     DISPLAY "MULTIPLICACION = " MULTIPLICACION
+005910     DISPLAY "CUADRADO DE " NUMERO1 " = " EXPO.
+005920     IF WS-DIV-IS-NA
+005930         DISPLAY "PORCENTAJE = N/A (NUMERO2 = 0)"
+005940     ELSE
+005950         DISPLAY "PORCENTAJE = " PORCENTAJE
+005960     END-IF.
+005970     DISPLAY "PROMEDIO = " PROMEDIO.
+005980
+005990     PERFORM 6100-WRITE-REPORT-DETAIL
+006000         THRU 6100-WRITE-REPORT-DETAIL-EXIT.
+006010
+006020     PERFORM 7000-WRITE-AUDIT-RECORD
+006030         THRU 7000-WRITE-AUDIT-RECORD-EXIT.
+006040     DISPLAY "OTRO CALCULO? (Y/N):"
+006050     ACCEPT WS-ANOTHER-SW.
+006060 3100-INTERACTIVE-ONE-EXIT.
+006070     EXIT.
+006080******************************************************************
+006090* 5000-CALCULATE-RESULTS - DERIVE ALL RESULT FIELDS FROM
+006100* NUMERO1 AND NUMERO2
+006110******************************************************************
+006120 5000-CALCULATE-RESULTS.
+006130     SET WS-SUMA-OK  TO TRUE.
+006140     SET WS-RESTA-OK TO TRUE.
+006150     SET WS-MUL-OK   TO TRUE.
+006160     SET WS-EXPO-OK  TO TRUE.
+006170     SET WS-DIV-OVFLW-NONE TO TRUE.
+006180     SET WS-PCT-OVFLW-NONE TO TRUE.
+006190     MOVE ZERO TO SUMA.
+006200     MOVE ZERO TO RESTA.
+006210     MOVE ZERO TO MULTIPLICACION.
+006220     COMPUTE SUMA  ROUNDED = NUMERO1 + NUMERO2
+006230         ON SIZE ERROR
+006240             SET WS-SUMA-OVFLW TO TRUE
+006250             DISPLAY "SUMA OVERFLOW - TRUNCATED"
+006260     END-COMPUTE
+006270     COMPUTE RESTA ROUNDED = NUMERO1 - NUMERO2
+006280         ON SIZE ERROR
+006290             SET WS-RESTA-OVFLW TO TRUE
+006300             DISPLAY "RESTA OVERFLOW - TRUNCATED"
+006310     END-COMPUTE
+006320     COMPUTE MULTIPLICACION ROUNDED = NUMERO1 * NUMERO2
+006330         ON SIZE ERROR
+006340             SET WS-MUL-OVFLW TO TRUE
+006350             DISPLAY "MULTIPLICACION OVERFLOW - TRUNCATED"
+006360     END-COMPUTE
+006370     MOVE ZERO TO EXPO.
+006380     COMPUTE EXPO  ROUNDED = NUMERO1 ** 2
+006390         ON SIZE ERROR
+006400             SET WS-EXPO-OVFLW TO TRUE
+006410             DISPLAY "EXPO OVERFLOW - TRUNCATED"
+006420     END-COMPUTE
+006430     COMPUTE PROMEDIO ROUNDED = (NUMERO1 + NUMERO2) / 2.
+006440
+006450     IF NUMERO2 = ZERO
+006460         SET WS-DIV-IS-NA TO TRUE
+006470         MOVE ZERO TO DIV
+006480         MOVE ZERO TO PORCENTAJE
+006490     ELSE
+006500         SET WS-DIV-IS-VALID TO TRUE
+006510         MOVE ZERO TO DIV
+006520         MOVE ZERO TO PORCENTAJE
+006530         COMPUTE DIV ROUNDED = NUMERO1 / NUMERO2
+006540             ON SIZE ERROR
+006550                 SET WS-DIV-OVFLW TO TRUE
+006560                 DISPLAY "DIV OVERFLOW - TRUNCATED"
+006570         END-COMPUTE
+006580         COMPUTE PORCENTAJE ROUNDED = (NUMERO1 / NUMERO2) * 100
+006590             ON SIZE ERROR
+006600                 SET WS-PCT-OVFLW TO TRUE
+006610                 DISPLAY "PORCENTAJE OVERFLOW - TRUNCATED"
+006620         END-COMPUTE
+006630     END-IF.
+006640 5000-CALCULATE-RESULTS-EXIT.
+006650     EXIT.
+006660******************************************************************
+006670* 6000-WRITE-REPORT-HEADER - WRITE THE REPORT HEADING LINE
+006680******************************************************************
+006690 6000-WRITE-REPORT-HEADER.
+006700     MOVE WS-RUN-DATE-ED   TO RH-RUN-DATE.
+006710     MOVE WS-PAGE-NO       TO RH-PAGE-NO.
+006720     MOVE WS-REPORT-HEADER TO REPORT-RECORD.
+006730     WRITE REPORT-RECORD.
+006740     ADD 1 TO WS-PAGE-NO.
+006750 6000-WRITE-REPORT-HEADER-EXIT.
+006760     EXIT.
+006770******************************************************************
+006780* 6100-WRITE-REPORT-DETAIL - WRITE ONE DETAIL LINE FOR THE PAIR
+006790* JUST PROCESSED
+006800******************************************************************
+006810 6100-WRITE-REPORT-DETAIL.
+006820     IF NOT WS-REPORT-OK
+006830         GO TO 6100-WRITE-REPORT-DETAIL-EXIT
+006840     END-IF.
+006850     MOVE NUMERO1          TO RD-NUMERO1
+006860     MOVE NUMERO2          TO RD-NUMERO2
+006870     IF WS-SUMA-OVFLW
+006880         MOVE "OVFL"       TO RD-SUMA-NA
+006890     ELSE
+006900         MOVE SUMA         TO RD-SUMA
+006910     END-IF
+006920     IF WS-RESTA-OVFLW
+006930         MOVE "OVFL"       TO RD-RESTA-NA
+006940     ELSE
+006950         MOVE RESTA        TO RD-RESTA
+006960     END-IF
+006970     IF WS-DIV-IS-NA
+006980         MOVE "N/A"        TO RD-DIV-NA
+006990     ELSE
+007000         IF WS-DIV-OVFLW
+007010             MOVE "OVFL"   TO RD-DIV-NA
+007020         ELSE
+007030             MOVE DIV      TO RD-DIV
+007040         END-IF
+007050     END-IF
+007060     IF WS-MUL-OVFLW
+007070         MOVE "OVFL"       TO RD-MULTIPLICACION-NA
+007080     ELSE
+007090         MOVE MULTIPLICACION TO RD-MULTIPLICACION
+007100     END-IF
+007110     IF WS-EXPO-OVFLW
+007120         MOVE "OVFL"       TO RD-EXPO-NA
+007130     ELSE
+007140         MOVE EXPO         TO RD-EXPO
+007150     END-IF
+007160     IF WS-DIV-IS-NA
+007170         MOVE "N/A"        TO RD-PORCENTAJE-NA
+007180     ELSE
+007190         IF WS-PCT-OVFLW
+007200             MOVE "OVFL"   TO RD-PORCENTAJE-NA
+007210         ELSE
+007220             MOVE PORCENTAJE TO RD-PORCENTAJE
+007230         END-IF
+007240     END-IF
+007250     MOVE PROMEDIO         TO RD-PROMEDIO.
+007260     MOVE WS-REPORT-DETAIL TO REPORT-RECORD.
+007270     WRITE REPORT-RECORD.
+007280 6100-WRITE-REPORT-DETAIL-EXIT.
+007290     EXIT.
+007300******************************************************************
+007310* 6200-WRITE-REPORT-TRAILER - WRITE THE CONTROL-TOTAL TRAILER
+007320* LINE SO THE BATCH RUN CAN BE RECONCILED AFTER THE FACT
+007330******************************************************************
+007340 6200-WRITE-REPORT-TRAILER.
+007350     IF NOT WS-REPORT-OK
+007360         GO TO 6200-WRITE-REPORT-TRAILER-EXIT
+007370     END-IF.
+007380     MOVE WS-REC-COUNT            TO RT-REC-COUNT
+007390     MOVE WS-TOTAL-SUMA           TO RT-TOTAL-SUMA
+007400     MOVE WS-TOTAL-RESTA          TO RT-TOTAL-RESTA
+007410     MOVE WS-TOTAL-MULTIPLICACION TO RT-TOTAL-MULTIPLICACION
+007420     MOVE WS-TOTAL-EXPO           TO RT-TOTAL-EXPO
+007430     MOVE WS-REPORT-TRAILER       TO REPORT-RECORD.
+007440     WRITE REPORT-RECORD.
+007450     DISPLAY "RECORDS PROCESSED = " WS-REC-COUNT.
+007460 6200-WRITE-REPORT-TRAILER-EXIT.
+007470     EXIT.
+007480******************************************************************
+007490* 7000-WRITE-AUDIT-RECORD - APPEND ONE CALCULATION TO THE
+007500* PERSISTENT AUDIT LOG, WITH TIMESTAMP AND OPERATOR ID
+007510******************************************************************
+007520 7000-WRITE-AUDIT-RECORD.
+007530     IF NOT WS-AUDIT-OK
+007540         GO TO 7000-WRITE-AUDIT-RECORD-EXIT
+007550     END-IF.
+007560
+007570     ACCEPT WS-AUDIT-TIME FROM TIME.
+007580     STRING WS-RUN-DATE    DELIMITED BY SIZE
+007590            "-"            DELIMITED BY SIZE
+007600            WS-AUDIT-TIME  DELIMITED BY SIZE
+007610         INTO WS-AUDIT-TIMESTAMP.
+007620
+007630     MOVE WS-AUDIT-TIMESTAMP TO AD-TIMESTAMP
+007640     MOVE WS-OPERATOR-ID     TO AD-OPERATOR-ID
+007650     MOVE NUMERO1            TO AD-NUMERO1
+007660     MOVE NUMERO2            TO AD-NUMERO2
+007670     IF WS-SUMA-OVFLW
+007680         MOVE "OVFL"         TO AD-SUMA-NA
+007690     ELSE
+007700         MOVE SUMA           TO AD-SUMA
+007710     END-IF
+007720     IF WS-RESTA-OVFLW
+007730         MOVE "OVFL"         TO AD-RESTA-NA
+007740     ELSE
+007750         MOVE RESTA          TO AD-RESTA
+007760     END-IF
+007770     IF WS-DIV-IS-NA
+007780         MOVE "N/A"          TO AD-DIV-NA
+007790     ELSE
+007800         IF WS-DIV-OVFLW
+007810             MOVE "OVFL"     TO AD-DIV-NA
+007820         ELSE
+007830             MOVE DIV        TO AD-DIV
+007840         END-IF
+007850     END-IF
+007860     IF WS-MUL-OVFLW
+007870         MOVE "OVFL"         TO AD-MULTIPLICACION-NA
+007880     ELSE
+007890         MOVE MULTIPLICACION TO AD-MULTIPLICACION
+007900     END-IF
+007910     IF WS-EXPO-OVFLW
+007920         MOVE "OVFL"         TO AD-EXPO-NA
+007930     ELSE
+007940         MOVE EXPO           TO AD-EXPO
+007950     END-IF
+007960     IF WS-DIV-IS-NA
+007970         MOVE "N/A"          TO AD-PORCENTAJE-NA
+007980     ELSE
+007990         IF WS-PCT-OVFLW
+008000             MOVE "OVFL"     TO AD-PORCENTAJE-NA
+008010         ELSE
+008020             MOVE PORCENTAJE TO AD-PORCENTAJE
+008030         END-IF
+008040     END-IF
+008050     MOVE PROMEDIO           TO AD-PROMEDIO.
+008060     MOVE WS-AUDIT-DETAIL    TO AUDIT-RECORD.
+008070     WRITE AUDIT-RECORD.
+008080 7000-WRITE-AUDIT-RECORD-EXIT.
+008090     EXIT.
+008100******************************************************************
+008110* 9000-TERMINATE - END OF JOB HOUSEKEEPING
+008120******************************************************************
+008130 9000-TERMINATE.
+008140     IF WS-REPORT-OK
+008150         CLOSE REPORT-FILE
+008160     END-IF.
+008170     IF WS-AUDIT-OK
+008180         CLOSE AUDIT-FILE
+008190     END-IF.
+008200 9000-TERMINATE-EXIT.
+008210     EXIT.
+008220 END PROGRAM COMPUTEEX.
