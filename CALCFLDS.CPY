@@ -0,0 +1,23 @@
+000010******************************************************************
+000020* CALCFLDS.CPY
+000030* PURPOSE: SHARED CALCULATION FIELDS FOR COMPUTEEX AND ANY OTHER
+000040*          PROGRAM (REPORT WRITERS, BATCH DRIVERS, ETC.) THAT
+000050*          NEEDS THE SAME NUMERO1/NUMERO2 RESULT-FIELD SHAPE.
+000060*          COPY THIS MEMBER INTO WORKING-STORAGE SECTION.
+000070******************************************************************
+000080* MODIFICATION HISTORY
+000090*--------------------------------------------------------------
+000100* DATE       INIT  DESCRIPTION
+000110*--------------------------------------------------------------
+000120* 2026-08-09  JA   ORIGINAL VERSION - PULLED OUT OF COMPUTEEX.
+000121* 2026-08-09  JA   ADDED PORCENTAJE AND PROMEDIO.
+000130******************************************************************
+000140 01  NUMERO1        PIC S9(7)V99.
+000150 01  NUMERO2        PIC S9(7)V99.
+000160 01  SUMA           PIC S9(7)V99.
+000170 01  RESTA          PIC S9(7)V99.
+000180 01  MULTIPLICACION PIC S9(7)V99.
+000190 01  DIV            PIC S9(7)V99.
+000200 01  EXPO           PIC S9(7)V99.
+000210 01  PORCENTAJE     PIC S9(7)V99.
+000220 01  PROMEDIO       PIC S9(7)V99.
